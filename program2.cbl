@@ -0,0 +1,519 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM2.
+       AUTHOR. M OWEN.
+      ****************************************************************
+      * This program maintains the employee salary master file used
+      * by PROGRAM1.  It applies a transaction file of ADD, CHANGE
+      * and DELETE actions against the existing master and writes a
+      * rebuilt master in the same 70 character SALARY-RECORD layout.
+      * Every change applied (or rejected) is written to an audit
+      * listing showing the old value, the new value, and the date
+      * the change was applied. (S01)
+      * ******
+      * INPUT:
+      *    RAW-MASTER-FILE - the current employee master, in the
+      *         same layout PROGRAM1 reads.  Arrives in hire-date
+      *         order (the order PROGRAM1's own file is maintained
+      *         in); this program sorts it into WAREHOUSEID/
+      *         EMPLOYEEID sequence itself before merging, the same
+      *         way PROGRAM1 sorts its copy for the printed report.
+      *    RAW-TRANS-FILE - one record per requested change, keyed by
+      *         WAREHOUSEID and EMPLOYEEID, carrying an action code
+      *         of A (add), C (change) or D (delete).  Arrives in
+      *         whatever order the change requests were keyed in, so
+      *         this program sorts it into WAREHOUSEID/EMPLOYEEID
+      *         sequence itself before merging, the same as
+      *         RAW-MASTER-FILE above.
+      * *******
+      * OUTPUT:
+      *    NEW-MASTER-FILE - the rebuilt employee master.
+      *    AUDIT-FILE - a printed listing of every change applied,
+      *         and any transaction that could not be applied.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  DESKTOP-CO4BC0K.
+       OBJECT-COMPUTER.  DESKTOP-CO4BC0K.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-MASTER-FILE
+               ASSIGN TO 'PR1FA19.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO 'PR1FA19.SRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-FILE
+               ASSIGN TO 'SORTWK2'.
+           SELECT RAW-TRANS-FILE
+               ASSIGN TO 'PR1FA19.TRN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE
+               ASSIGN TO 'PR1FA19.TSR'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-SORT-FILE
+               ASSIGN TO 'SORTWK3'.
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'PR1FA19.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE
+               ASSIGN TO PRINTER 'AUDIT-OUT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RAW-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  RAW-MASTER-RECORD               PIC X(70).
+
+       SD  SORT-FILE.
+
+       01  SD-RECORD.
+           05  SD-WAREHOUSEID          PIC X(4).
+           05  SD-EMPLOYEEID           PIC X(5).
+           05  SD-EMPLOYEEPOSITION     PIC X(2).
+           05  SD-EMPLOYEELN           PIC X(10).
+           05  SD-EMPLOYEEFN           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  SD-HIRE-DATE            PIC 9(8).
+           05  SD-STARTSALARY          PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  SD-LASTINCREASE         PIC 9(8).
+           05  SD-CURRENTSALARY        PIC 9(6)V9(2).
+
+       FD  OLD-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  OLD-SALARY-RECORD.
+           05  OM-WAREHOUSEID          PIC X(4).
+           05  OM-EMPLOYEEID           PIC X(5).
+           05  OM-EMPLOYEEPOSITION     PIC X(2).
+           05  OM-EMPLOYEELN           PIC X(10).
+           05  OM-EMPLOYEEFN           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  OM-HIRE-DATE            PIC 9(8).
+           05  OM-STARTSALARY          PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  OM-LASTINCREASE         PIC 9(8).
+           05  OM-CURRENTSALARY        PIC 9(6)V9(2).
+
+       FD  RAW-TRANS-FILE
+           RECORD CONTAINS 71 CHARACTERS.
+
+       01  RAW-TRANS-RECORD                PIC X(71).
+
+       SD  TRANS-SORT-FILE.
+
+       01  TSD-RECORD.
+           05  TSD-ACTION              PIC X(1).
+           05  TSD-WAREHOUSEID         PIC X(4).
+           05  TSD-EMPLOYEEID          PIC X(5).
+           05  TSD-POSITION            PIC X(2).
+           05  TSD-LASTNAME            PIC X(10).
+           05  TSD-FIRSTNAME           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TSD-HIREDATE            PIC 9(8).
+           05  TSD-STARTSALARY         PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  TSD-LASTINCREASE        PIC 9(8).
+           05  TSD-CURRENTSALARY       PIC 9(6)V9(2).
+
+       FD  TRANS-FILE
+           RECORD CONTAINS 71 CHARACTERS.
+
+       01  TRANS-RECORD.
+           05  TRANS-ACTION            PIC X(1).
+               88  ACTION-ADD                          VALUE 'A'.
+               88  ACTION-CHANGE                       VALUE 'C'.
+               88  ACTION-DELETE                       VALUE 'D'.
+           05  TRANS-WAREHOUSEID       PIC X(4).
+           05  TRANS-EMPLOYEEID        PIC X(5).
+           05  TRANS-POSITION          PIC X(2).
+           05  TRANS-LASTNAME          PIC X(10).
+           05  TRANS-FIRSTNAME         PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TRANS-HIREDATE          PIC 9(8).
+           05  TRANS-STARTSALARY       PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  TRANS-LASTINCREASE      PIC 9(8).
+           05  TRANS-CURRENTSALARY     PIC 9(6)V9(2).
+
+       FD  NEW-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  NEW-SALARY-RECORD.
+           05  NM-WAREHOUSEID          PIC X(4).
+           05  NM-EMPLOYEEID           PIC X(5).
+           05  NM-EMPLOYEEPOSITION     PIC X(2).
+           05  NM-EMPLOYEELN           PIC X(10).
+           05  NM-EMPLOYEEFN           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  NM-HIRE-DATE            PIC 9(8).
+           05  NM-STARTSALARY          PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  NM-LASTINCREASE         PIC 9(8).
+           05  NM-CURRENTSALARY        PIC 9(6)V9(2).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  AUDIT-OUT                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  OLD-MASTER-EOF-SW       PIC X          VALUE ' '.
+               88  OLD-MASTER-EOF                     VALUE 'Y'.
+           05  TRANS-EOF-SW            PIC X          VALUE ' '.
+               88  TRANS-EOF                          VALUE 'Y'.
+
+       01  KEY-FIELDS.
+           05  OLD-KEY              PIC X(9)       VALUE ALL 'Z'.
+           05  TRANS-KEY            PIC X(9)       VALUE ALL 'Z'.
+
+       01  DATE-FIELDS.
+           05  TODAY-YYYYMMDD       PIC 9(8).
+
+       01  AUDIT-WORK-FIELDS.
+           05  AUD-ACTION          PIC X(8)       VALUE SPACES.
+           05  AUD-WAREHOUSEID     PIC X(4)       VALUE SPACES.
+           05  AUD-EMPLOYEEID      PIC X(5)       VALUE SPACES.
+           05  AUD-FIELDNAME       PIC X(12)      VALUE SPACES.
+           05  AUD-OLDVALUE        PIC X(14)      VALUE SPACES.
+           05  AUD-NEWVALUE        PIC X(14)      VALUE SPACES.
+           05  AUD-EDIT-SALARY     PIC $ZZ9,999.99.
+           05  AUD-EDIT-DATE       PIC 9999/99/99.
+
+       01  REPORT-FIELDS.
+           05  AUDIT-PROPER-SPACING    PIC S9         VALUE +2.
+
+      **************        OUTPUT AREA        ********************
+
+       01  AUDIT-HEADING-ONE.
+           05 AH1-DATE                 PIC 9999/99/99.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(3)      VALUE 'MRO'.
+           05                          PIC X(18)     VALUE SPACES.
+           05                          PIC X(11)
+                                       VALUE 'DRAKEA, LTD'.
+           05                          PIC X(24).
+           05                          PIC X(9)      VALUE ' PAGE 01'.
+
+       01  AUDIT-HEADING-TWO.
+           05                          PIC X(28)     VALUE SPACES.
+           05                          PIC X(25)
+                                  VALUE "MASTER FILE AUDIT LISTING".
+           05                          PIC X(27).
+
+       01  AUDIT-HEADING-THREE.
+           05                          PIC X(11)     VALUE 'DATE'.
+           05                          PIC X(7)      VALUE 'ACTION'.
+           05                          PIC X(5)      VALUE 'WHSE'.
+           05                          PIC X(3).
+           05                          PIC X(5)      VALUE 'EMPID'.
+           05                          PIC X(2).
+           05                          PIC X(12)     VALUE 'FIELD'.
+           05                          PIC X(2).
+           05                          PIC X(14)     VALUE 'OLD VALUE'.
+           05                          PIC X(2).
+           05                          PIC X(14)     VALUE 'NEW VALUE'.
+
+       01  AUDIT-DETAIL-LINE.
+           05 ADL-DATE                 PIC 9999/99/99.
+           05                          PIC X(2)      VALUE SPACES.
+           05 ADL-ACTION                PIC X(8)      VALUE SPACES.
+           05 ADL-WAREHOUSEID           PIC X(4)      VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 ADL-EMPLOYEEID            PIC X(5)      VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 ADL-FIELDNAME             PIC X(12)     VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 ADL-OLDVALUE              PIC X(14)     VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 ADL-NEWVALUE              PIC X(14)     VALUE SPACES.
+      /
+       PROCEDURE DIVISION.
+      *                                MRO
+       10-CONTROL-MODULE.
+
+       PERFORM 15-HSKPING-ROUTINE
+       PERFORM 20-UPDATE-MASTER-ROUTINE
+       PERFORM 90-EOF-ROUTINE
+       .
+
+       15-HSKPING-ROUTINE.
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-WAREHOUSEID SD-EMPLOYEEID
+               USING RAW-MASTER-FILE
+               GIVING OLD-MASTER-FILE
+           SORT TRANS-SORT-FILE
+               ON ASCENDING KEY TSD-WAREHOUSEID TSD-EMPLOYEEID
+               USING RAW-TRANS-FILE
+               GIVING TRANS-FILE
+           OPEN INPUT OLD-MASTER-FILE
+                      TRANS-FILE
+               OUTPUT NEW-MASTER-FILE
+                      AUDIT-FILE
+           ACCEPT TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           MOVE TODAY-YYYYMMDD TO AH1-DATE
+           PERFORM 16-AUDIT-HEADER-ROUTINE
+           PERFORM 22-READ-OLD-MASTER-ROUTINE
+           PERFORM 24-READ-TRANS-ROUTINE
+           .
+
+       16-AUDIT-HEADER-ROUTINE.
+
+           WRITE AUDIT-OUT FROM AUDIT-HEADING-ONE
+               AFTER ADVANCING AUDIT-PROPER-SPACING
+           MOVE 2 TO AUDIT-PROPER-SPACING
+           MOVE AUDIT-HEADING-TWO TO AUDIT-OUT
+           WRITE AUDIT-OUT FROM AUDIT-HEADING-TWO
+               AFTER ADVANCING AUDIT-PROPER-SPACING
+           MOVE 2 TO AUDIT-PROPER-SPACING
+           MOVE AUDIT-HEADING-THREE TO AUDIT-OUT
+           WRITE AUDIT-OUT FROM AUDIT-HEADING-THREE
+               AFTER ADVANCING AUDIT-PROPER-SPACING
+           MOVE 2 TO AUDIT-PROPER-SPACING
+           .
+
+       20-UPDATE-MASTER-ROUTINE.
+
+           PERFORM UNTIL OLD-MASTER-EOF AND TRANS-EOF
+               EVALUATE TRUE
+                   WHEN TRANS-EOF
+                       PERFORM 30-WRITE-UNCHANGED-OLD-ROUTINE
+                   WHEN OLD-MASTER-EOF
+                       PERFORM 40-HANDLE-UNMATCHED-TRANS-ROUTINE
+                   WHEN OLD-KEY LESS THAN TRANS-KEY
+                       PERFORM 30-WRITE-UNCHANGED-OLD-ROUTINE
+                   WHEN OLD-KEY EQUAL TRANS-KEY
+                       PERFORM 42-APPLY-MATCHED-TRANS-ROUTINE
+                   WHEN OTHER
+                       PERFORM 40-HANDLE-UNMATCHED-TRANS-ROUTINE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       22-READ-OLD-MASTER-ROUTINE.
+
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO OLD-MASTER-EOF-SW
+                   MOVE ALL 'Z' TO OLD-KEY
+               NOT AT END
+                   MOVE OM-WAREHOUSEID TO OLD-KEY(1:4)
+                   MOVE OM-EMPLOYEEID TO OLD-KEY(5:5)
+           END-READ
+           .
+
+       24-READ-TRANS-ROUTINE.
+
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO TRANS-EOF-SW
+                   MOVE ALL 'Z' TO TRANS-KEY
+               NOT AT END
+                   MOVE TRANS-WAREHOUSEID TO TRANS-KEY(1:4)
+                   MOVE TRANS-EMPLOYEEID TO TRANS-KEY(5:5)
+           END-READ
+           .
+
+       30-WRITE-UNCHANGED-OLD-ROUTINE.
+
+           MOVE OLD-SALARY-RECORD TO NEW-SALARY-RECORD
+           WRITE NEW-SALARY-RECORD
+           PERFORM 22-READ-OLD-MASTER-ROUTINE
+           .
+
+       40-HANDLE-UNMATCHED-TRANS-ROUTINE.
+
+           IF ACTION-ADD
+               PERFORM 44-BUILD-NEW-EMPLOYEE-ROUTINE
+           ELSE
+               MOVE 'REJECTED' TO AUD-ACTION
+               MOVE TRANS-WAREHOUSEID TO AUD-WAREHOUSEID
+               MOVE TRANS-EMPLOYEEID TO AUD-EMPLOYEEID
+               MOVE 'NO MASTER  ' TO AUD-FIELDNAME
+               MOVE SPACES TO AUD-OLDVALUE
+               MOVE 'NO MATCH FOUND' TO AUD-NEWVALUE
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+           PERFORM 24-READ-TRANS-ROUTINE
+           .
+
+       42-APPLY-MATCHED-TRANS-ROUTINE.
+
+           EVALUATE TRUE
+               WHEN ACTION-DELETE
+                   PERFORM 46-DELETE-EMPLOYEE-ROUTINE
+               WHEN ACTION-CHANGE
+                   PERFORM 48-CHANGE-EMPLOYEE-ROUTINE
+               WHEN ACTION-ADD
+                   MOVE 'REJECTED' TO AUD-ACTION
+                   MOVE OM-WAREHOUSEID TO AUD-WAREHOUSEID
+                   MOVE OM-EMPLOYEEID TO AUD-EMPLOYEEID
+                   MOVE 'DUPLICATE  ' TO AUD-FIELDNAME
+                   MOVE SPACES TO AUD-OLDVALUE
+                   MOVE 'EMPLOYEE EXISTS' TO AUD-NEWVALUE
+                   PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+                   MOVE OLD-SALARY-RECORD TO NEW-SALARY-RECORD
+                   WRITE NEW-SALARY-RECORD
+               WHEN OTHER
+                   MOVE 'REJECTED' TO AUD-ACTION
+                   MOVE OM-WAREHOUSEID TO AUD-WAREHOUSEID
+                   MOVE OM-EMPLOYEEID TO AUD-EMPLOYEEID
+                   MOVE 'BAD ACTION ' TO AUD-FIELDNAME
+                   MOVE TRANS-ACTION TO AUD-OLDVALUE
+                   MOVE 'INVALID CODE' TO AUD-NEWVALUE
+                   PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+                   MOVE OLD-SALARY-RECORD TO NEW-SALARY-RECORD
+                   WRITE NEW-SALARY-RECORD
+           END-EVALUATE
+           PERFORM 22-READ-OLD-MASTER-ROUTINE
+           PERFORM 24-READ-TRANS-ROUTINE
+           .
+
+       44-BUILD-NEW-EMPLOYEE-ROUTINE.
+
+           MOVE TRANS-WAREHOUSEID TO NM-WAREHOUSEID
+           MOVE TRANS-EMPLOYEEID TO NM-EMPLOYEEID
+           MOVE TRANS-POSITION TO NM-EMPLOYEEPOSITION
+           MOVE TRANS-LASTNAME TO NM-EMPLOYEELN
+           MOVE TRANS-FIRSTNAME TO NM-EMPLOYEEFN
+           MOVE TRANS-HIREDATE TO NM-HIRE-DATE
+           MOVE TRANS-STARTSALARY TO NM-STARTSALARY
+           MOVE TRANS-LASTINCREASE TO NM-LASTINCREASE
+           MOVE TRANS-CURRENTSALARY TO NM-CURRENTSALARY
+           WRITE NEW-SALARY-RECORD
+           MOVE 'ADDED' TO AUD-ACTION
+           MOVE TRANS-WAREHOUSEID TO AUD-WAREHOUSEID
+           MOVE TRANS-EMPLOYEEID TO AUD-EMPLOYEEID
+           MOVE 'NEW HIRE' TO AUD-FIELDNAME
+           MOVE SPACES TO AUD-OLDVALUE
+           MOVE TRANS-LASTNAME TO AUD-NEWVALUE
+           PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           .
+
+       46-DELETE-EMPLOYEE-ROUTINE.
+
+           MOVE 'DELETED' TO AUD-ACTION
+           MOVE OM-WAREHOUSEID TO AUD-WAREHOUSEID
+           MOVE OM-EMPLOYEEID TO AUD-EMPLOYEEID
+           MOVE 'TERMINATED' TO AUD-FIELDNAME
+           MOVE OM-EMPLOYEELN TO AUD-OLDVALUE
+           MOVE SPACES TO AUD-NEWVALUE
+           PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           .
+
+       48-CHANGE-EMPLOYEE-ROUTINE.
+
+           MOVE OLD-SALARY-RECORD TO NEW-SALARY-RECORD
+           MOVE OM-WAREHOUSEID TO AUD-WAREHOUSEID
+           MOVE OM-EMPLOYEEID TO AUD-EMPLOYEEID
+
+           IF TRANS-POSITION NOT EQUAL SPACES AND
+              TRANS-POSITION NOT EQUAL OM-EMPLOYEEPOSITION
+               MOVE 'POSITION' TO AUD-FIELDNAME
+               MOVE OM-EMPLOYEEPOSITION TO AUD-OLDVALUE
+               MOVE TRANS-POSITION TO AUD-NEWVALUE
+               MOVE TRANS-POSITION TO NM-EMPLOYEEPOSITION
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           IF TRANS-LASTNAME NOT EQUAL SPACES AND
+              TRANS-LASTNAME NOT EQUAL OM-EMPLOYEELN
+               MOVE 'LAST NAME' TO AUD-FIELDNAME
+               MOVE OM-EMPLOYEELN TO AUD-OLDVALUE
+               MOVE TRANS-LASTNAME TO AUD-NEWVALUE
+               MOVE TRANS-LASTNAME TO NM-EMPLOYEELN
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           IF TRANS-FIRSTNAME NOT EQUAL SPACES AND
+              TRANS-FIRSTNAME NOT EQUAL OM-EMPLOYEEFN
+               MOVE 'FIRST NAME' TO AUD-FIELDNAME
+               MOVE OM-EMPLOYEEFN TO AUD-OLDVALUE
+               MOVE TRANS-FIRSTNAME TO AUD-NEWVALUE
+               MOVE TRANS-FIRSTNAME TO NM-EMPLOYEEFN
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           IF TRANS-HIREDATE NOT EQUAL ZERO AND
+              TRANS-HIREDATE NOT EQUAL OM-HIRE-DATE
+               MOVE 'HIRE DATE' TO AUD-FIELDNAME
+               MOVE OM-HIRE-DATE TO AUD-EDIT-DATE
+               MOVE AUD-EDIT-DATE TO AUD-OLDVALUE
+               MOVE TRANS-HIREDATE TO AUD-EDIT-DATE
+               MOVE AUD-EDIT-DATE TO AUD-NEWVALUE
+               MOVE TRANS-HIREDATE TO NM-HIRE-DATE
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           IF TRANS-STARTSALARY NOT EQUAL ZERO AND
+              TRANS-STARTSALARY NOT EQUAL OM-STARTSALARY
+               MOVE 'START SAL' TO AUD-FIELDNAME
+               MOVE OM-STARTSALARY TO AUD-EDIT-SALARY
+               MOVE AUD-EDIT-SALARY TO AUD-OLDVALUE
+               MOVE TRANS-STARTSALARY TO AUD-EDIT-SALARY
+               MOVE AUD-EDIT-SALARY TO AUD-NEWVALUE
+               MOVE TRANS-STARTSALARY TO NM-STARTSALARY
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           IF TRANS-CURRENTSALARY NOT EQUAL ZERO AND
+              TRANS-CURRENTSALARY NOT EQUAL OM-CURRENTSALARY
+               MOVE 'CURRENT SAL' TO AUD-FIELDNAME
+               MOVE OM-CURRENTSALARY TO AUD-EDIT-SALARY
+               MOVE AUD-EDIT-SALARY TO AUD-OLDVALUE
+               MOVE TRANS-CURRENTSALARY TO AUD-EDIT-SALARY
+               MOVE AUD-EDIT-SALARY TO AUD-NEWVALUE
+               MOVE TRANS-CURRENTSALARY TO NM-CURRENTSALARY
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           IF TRANS-LASTINCREASE NOT EQUAL ZERO AND
+              TRANS-LASTINCREASE NOT EQUAL OM-LASTINCREASE
+               MOVE 'LAST INCR' TO AUD-FIELDNAME
+               MOVE OM-LASTINCREASE TO AUD-EDIT-DATE
+               MOVE AUD-EDIT-DATE TO AUD-OLDVALUE
+               MOVE TRANS-LASTINCREASE TO AUD-EDIT-DATE
+               MOVE AUD-EDIT-DATE TO AUD-NEWVALUE
+               MOVE TRANS-LASTINCREASE TO NM-LASTINCREASE
+               MOVE 'CHANGED' TO AUD-ACTION
+               PERFORM 60-WRITE-AUDIT-LINE-ROUTINE
+           END-IF
+
+           WRITE NEW-SALARY-RECORD
+           .
+
+       60-WRITE-AUDIT-LINE-ROUTINE.
+
+           MOVE TODAY-YYYYMMDD TO ADL-DATE
+           MOVE AUD-ACTION TO ADL-ACTION
+           MOVE AUD-WAREHOUSEID TO ADL-WAREHOUSEID
+           MOVE AUD-EMPLOYEEID TO ADL-EMPLOYEEID
+           MOVE AUD-FIELDNAME TO ADL-FIELDNAME
+           MOVE AUD-OLDVALUE TO ADL-OLDVALUE
+           MOVE AUD-NEWVALUE TO ADL-NEWVALUE
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-OUT
+           MOVE 1 TO AUDIT-PROPER-SPACING
+           WRITE AUDIT-OUT
+               AFTER ADVANCING AUDIT-PROPER-SPACING
+           .
+
+       90-EOF-ROUTINE.
+
+           CLOSE OLD-MASTER-FILE
+                 TRANS-FILE
+                 NEW-MASTER-FILE
+                 AUDIT-FILE
+           STOP RUN
+           .
