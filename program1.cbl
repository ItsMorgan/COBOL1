@@ -1,253 +1,1007 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM1.
-       AUTHOR. M OWEN.
-      ****************************************************************
-      * This is a program which produces a DETAILED EMPLOYEE SALARY REPORT
-      * REPORT listing employee names, ID numbers, salaries and the date of 
-      * their last pay increase.
-      * It also calculates the combined starting salaries
-      * and the combined current salaries. (S01)
-      * ******
-      * INPUT:
-      *    The EMPLOYEE FILE contains the following
-      *    data in each record:
-      *         1.  WAREHOUSE ID
-      *         2.  EMPLOYEE ID
-      *         3.  EMPLOYEE POSITION
-      *         4.  EMPLOYEE LAST NAME
-      *         5.  EMPLOYEE FIRST NAME
-      *         6.  HIRE DATE
-      *         7.  STARTING SALARY
-      *         8.  DATE OF LAST PAY INCREASE
-      *         9.  CURRENT SALARY
-      *
-      * *******
-      * OUTPUT:
-      *    The OUTPUT FILE contains the following information:
-      *    ************
-      *    DETAIL LINE:
-      *         1.  WAREHOUSE ID NUMBER
-      *         2.  EMPLOYEE ID NUMBER
-      *         3.  EMPLOYEE LAST NAME
-      *         4.  STARTING SALARY
-      *         5.  LAST INCREASE
-      *         6.  CURRENT SALARY
-      *    *************
-      *    FINAL TOTALS:
-      *         1. TOTAL OF ALL STARTING SALARIES
-      *         2. TOTAL OF ALL CURRENT SALARIES 
-      * *************
-      * CALCULATIONS:
-      *    TOTAL STARTING SALARY
-      *        THE SUM OF ALL STARTING SALARIES
-      *    TOTAL CURRENT SALARY
-      *        THE SUM OF ALL CURRENT SALARIES
-      ****************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  DESKTOP-CO4BC0K.
-       OBJECT-COMPUTER.  DESKTOP-CO4BC0K.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE
-               ASSIGN TO 'PR1FA19.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE
-               ASSIGN TO PRINTER 'REPORT-OUT'.
-               
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  EMPLOYEE-FILE
-           RECORD CONTAINS 70 CHARACTERS.
-
-       01  SALARY-RECORD.
-           05  WAREHOUSEID-IN          PIC X(4).
-           05  EMPLOYEEID-IN           PIC X(5).
-           05  EMPLOYEEPOSITION-IN     PIC X(2).
-           05  EMPLOYEELN-IN           PIC X(10).
-           05  EMPLOYEEFN-IN           PIC X(10).
-           05  FILLER                  PIC X(3).
-           05  HIRE-DATE               PIC 9(8).
-           05  STARTSALARY-IN          PIC 9(6)V9(2).
-           05  FILLER                  PIC 9(4).
-           05  LASTINCREASE-IN         PIC 9(8).
-           05  CURRENTSALARY-IN        PIC 9(6)V9(2).
-    
-
-       FD  OUTPUT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-
-       01  REPORT-OUT            PIC X(80).
-           
-
-       WORKING-STORAGE SECTION.
-
-       01  FLAGS-N-SWITCHES.
-           05  EOF-FLAG                PIC X          VALUE ' '.
-               88  NO-MORE-DATA                       VALUE 'N'.
-
-       01  TOTAL-FIELDS.
-           05  TF-TOTALSTARTSALARY     PIC S9(6)V9(2) VALUE +0.
-           05  TF-TOTALCURRSALARY      PIC S9(6)V9(2) VALUE +0.
-           
-       01  REPORT-FIELDS.
-           05   PROPER-SPACING         PIC S9         VALUE +2.
-
-      **************        OUTPUT AREA        ********************
-           
-       01  HEADING-ONE.
-           05 H1-DATE                  PIC 9999/99/99.
-           05                          PIC X(5)      VALUE SPACES.
-           05                          PIC X(3)      VALUE 'MRO'.
-           05 FILLER                   PIC X(18)     VALUE SPACES.
-           05                          PIC X(11)     
-                                       VALUE 'DRAKEA, LTD'.
-           05                          PIC X(24).
-           05                          PIC X(9)      VALUE ' PAGE 01'. 
-
-       01  HEADING-TWO.
-           05                          PIC X(35)     VALUE SPACES.
-           05                          PIC X(13)     
-                                       VALUE "SALARY REPORT".      
-           05                          PIC X(31).
-
-       01  HEADING-THREE.
-           05                          PIC X(3).
-           05                          PIC X(9)      VALUE 'WAREHOUSE'.
-           05                          PIC X(3).
-           05                          PIC X(8)      VALUE 'EMPLOYEE'.
-           05                          PIC X(4).
-           05                          PIC X(8)      VALUE 'EMPLOYEE'.
-           05                          PIC X(5).
-           05                          PIC X(8)      VALUE 'STARTING'.
-           05                          PIC X(8).
-           05                          PIC X(4)      VALUE 'LAST'.
-           05                          PIC X(8).
-           05                          PIC X(7)      VALUE 'CURRENT'.
-           05                          PIC X(4).
-           
-       01  HEADING-FOUR.
-           05                          PIC X(6).
-           05                          PIC X(2)      VALUE 'ID'.
-           05                          PIC X(10).
-           05                          PIC X(2)      VALUE 'ID'.
-           05                          PIC X(6).
-           05                          PIC X(9)      VALUE 'LAST NAME'.
-           05                          PIC X(6).
-           05                          PIC X(6)      VALUE 'SALARY'.
-           05                          PIC X(7).
-           05                          PIC X(8)      VALUE 'INCREASE'.
-           05                          PIC X(6).
-           05                          PIC X(6)      VALUE 'SALARY'.
-           05                          PIC X(5).
-           
-       01  DETAIL-LINE.
-           05                          PIC X(5)      VALUE SPACES.
-           05 WAREHOUSEID-OUT          PIC X(4).     
-           05                          PIC X(7).
-           05 EMPLOYEEID-OUT           PIC X(5).      
-           05                          PIC X(5).
-           05 EMPLOYEELN-OUT           PIC X(10)     VALUE SPACES.
-           05                          PIC X(2)      VALUE SPACES.
-           05 STARTSALARY-OUT          PIC $Z99,999.99.    
-           05                          PIC X(3)      VALUE SPACES.
-           05 LASTINCREASE-OUT         PIC 99/99/9999.
-           05                          PIC X(5)      VALUE SPACES.
-           05 TOTALCURRSAL-OUT         PIC $Z99,999.99.
-           05                          PIC X(3)      VALUE SPACES.
-           
-
-
-       01  TOTAL-LINE.
-           05                          PIC X(31).
-           05                          PIC X(6)      VALUE 'TOTAL:'.
-           05                          PIC X(1).
-           05 TL-TOTALSTARTSALARY      PIC $999,999.99.
-           05                          PIC X(18).
-           05 TL-TOTALCURRSALARY       PIC $999,999.99.    
-           05                          PIC X(2)      VALUE SPACES.           
-      /
-       PROCEDURE DIVISION.
-      *                                MRO
-       10-CONTROL-MODULE.
-      
-       PERFORM 15-HSKPING-ROUTINE
-       PERFORM 25-PROCESS-EMPLOYEE-ROUTINE
-       PERFORM 40-EOF-ROUTINE
-       .
-          
-       15-HSKPING-ROUTINE.
-
-           OPEN INPUT EMPLOYEE-FILE
-               OUTPUT OUTPUT-FILE 
-           ACCEPT H1-DATE FROM DATE YYYYMMDD
-           PERFORM 20-HEADER-ROUTINE
-           .
-           
-       20-HEADER-ROUTINE.
-
-           WRITE REPORT-OUT FROM HEADING-ONE
-               AFTER ADVANCING PROPER-SPACING
-           MOVE 2 TO PROPER-SPACING 
-           MOVE HEADING-TWO TO REPORT-OUT
-           WRITE REPORT-OUT FROM HEADING-TWO
-               AFTER ADVANCING PROPER-SPACING
-           MOVE 2 TO PROPER-SPACING
-           MOVE HEADING-THREE TO REPORT-OUT
-           WRITE REPORT-OUT FROM HEADING-THREE
-               AFTER ADVANCING PROPER-SPACING
-           MOVE 1 TO PROPER-SPACING
-           MOVE HEADING-FOUR TO REPORT-OUT
-           WRITE REPORT-OUT FROM HEADING-FOUR
-               AFTER ADVANCING PROPER-SPACING
-           MOVE 2 TO PROPER-SPACING
-           .
-           
-       25-PROCESS-EMPLOYEE-ROUTINE.
-
-           PERFORM UNTIL NO-MORE-DATA
-               READ EMPLOYEE-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 30-TOTAL-SAL-ROUTINE
-               END-READ
-           END-PERFORM
-           .
-           
-       30-TOTAL-SAL-ROUTINE.
-       
-           MOVE WAREHOUSEID-IN TO WAREHOUSEID-OUT
-           MOVE EMPLOYEEID-IN TO EMPLOYEEID-OUT
-           MOVE EMPLOYEELN-IN TO EMPLOYEELN-OUT
-           MOVE STARTSALARY-IN TO STARTSALARY-OUT
-           MOVE LASTINCREASE-IN TO LASTINCREASE-OUT
-           MOVE CURRENTSALARY-IN TO TOTALCURRSAL-OUT
-           ADD STARTSALARY-IN, TF-TOTALSTARTSALARY,
-               GIVING TF-TOTALSTARTSALARY
-           ADD CURRENTSALARY-IN, TF-TOTALCURRSALARY
-               GIVING TF-TOTALCURRSALARY
-           MOVE DETAIL-LINE TO REPORT-OUT
-           PERFORM 35-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
-           .
-           
-       35-WRITE-A-LINE.
-
-           WRITE REPORT-OUT
-               AFTER ADVANCING PROPER-SPACING
-           .
-           
-       40-EOF-ROUTINE.
-
-           MOVE TF-TOTALSTARTSALARY TO TL-TOTALSTARTSALARY
-           MOVE TF-TOTALCURRSALARY TO TL-TOTALCURRSALARY
-           MOVE TOTAL-LINE TO REPORT-OUT
-           MOVE 2 TO PROPER-SPACING      
-           PERFORM 35-WRITE-A-LINE
-           CLOSE EMPLOYEE-FILE
-               OUTPUT-FILE
-           STOP RUN
-           .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM1.
+       AUTHOR. M OWEN.
+      ****************************************************************
+      * This is a program which produces a DETAILED EMPLOYEE SALARY REPORT
+      * REPORT listing employee names, ID numbers, salaries and the date of 
+      * their last pay increase.
+      * It also calculates the combined starting salaries
+      * and the combined current salaries. (S01)
+      * ******
+      * INPUT:
+      *    The EMPLOYEE FILE contains the following
+      *    data in each record:
+      *         1.  WAREHOUSE ID
+      *         2.  EMPLOYEE ID
+      *         3.  EMPLOYEE POSITION
+      *         4.  EMPLOYEE LAST NAME
+      *         5.  EMPLOYEE FIRST NAME
+      *         6.  HIRE DATE
+      *         7.  STARTING SALARY
+      *         8.  DATE OF LAST PAY INCREASE
+      *         9.  CURRENT SALARY
+      *
+      * *******
+      * OUTPUT:
+      *    The OUTPUT FILE contains the following information:
+      *    ************
+      *    DETAIL LINE:
+      *         1.  WAREHOUSE ID NUMBER
+      *         2.  EMPLOYEE ID NUMBER
+      *         3.  EMPLOYEE LAST NAME
+      *         4.  STARTING SALARY
+      *         5.  LAST INCREASE
+      *         6.  CURRENT SALARY
+      *         7.  PERCENT INCREASE SINCE START
+      *    *************
+      *    FINAL TOTALS:
+      *         1. TOTAL OF ALL STARTING SALARIES
+      *         2. TOTAL OF ALL CURRENT SALARIES
+      *    *************
+      *    AVERAGE INCREASE SUMMARY PAGE:
+      *         A CLOSING PAGE SHOWING, FOR EACH WAREHOUSE, THE
+      *         AVERAGE PERCENT PAY INCREASE OF ITS EMPLOYEES.
+      *    *************
+      *    OVERDUE FOR INCREASE PAGE:
+      *         A CLOSING PAGE, GROUPED BY WAREHOUSE, LISTING ANY
+      *         EMPLOYEE WHOSE LAST PAY INCREASE (OR HIRE DATE, IF
+      *         NEVER INCREASED) IS OLDER THAN THE CONFIGURABLE
+      *         OVERDUE THRESHOLD (OVT-THRESHOLD-MONTHS).
+      *    *************
+      *    THE CSV FILE IS A COMMA-DELIMITED EXTRACT FOR THE PAYROLL
+      *    SYSTEM UPLOAD, ONE RECORD PER EMPLOYEE:
+      *         WAREHOUSE ID, EMPLOYEE ID, LAST NAME, FIRST NAME,
+      *         STARTING SALARY, CURRENT SALARY, LAST INCREASE DATE
+      *    *************
+      *    PARM (FROM COMMAND-LINE):
+      *         COLS 1-4   WAREHOUSE ID - WHEN SUPPLIED, ONLY THAT
+      *                    WAREHOUSE IS REPORTED AND TOTALED.
+      *         COL  6     'R' REQUESTS A RESTART FROM CHECKPOINT. THE
+      *                    REPORT AND CSV FILES ARE RE-OPENED FOR
+      *                    EXTEND SO THE DETAIL LINES ALREADY PRINTED
+      *                    BEFORE THE CHECKPOINT STAY IN PLACE - A
+      *                    RESTARTED RUN'S PCT-INCREASE AND OVERDUE
+      *                    SUMMARY PAGES REFLECT ONLY THE RECORDS
+      *                    PROCESSED AFTER THE RESTART POINT.
+      * *************
+      * CALCULATIONS:
+      *    TOTAL STARTING SALARY
+      *        THE SUM OF ALL STARTING SALARIES
+      *    TOTAL CURRENT SALARY
+      *        THE SUM OF ALL CURRENT SALARIES
+      *    PERCENT INCREASE
+      *        (CURRENT SALARY - STARTING SALARY) / STARTING SALARY
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  DESKTOP-CO4BC0K.
+       OBJECT-COMPUTER.  DESKTOP-CO4BC0K.
+       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO 'PR1FA19.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE
+               ASSIGN TO PRINTER 'REPORT-OUT'.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO PRINTER 'EXCEPT-OUT'.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PR1CHKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT SORT-FILE
+               ASSIGN TO 'SORTWK1'.
+           SELECT CSV-FILE
+               ASSIGN TO 'PR1FA19.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  SALARY-RECORD.
+           05  WAREHOUSEID-IN          PIC X(4).
+           05  EMPLOYEEID-IN           PIC X(5).
+           05  EMPLOYEEPOSITION-IN     PIC X(2).
+           05  EMPLOYEELN-IN           PIC X(10).
+           05  EMPLOYEEFN-IN           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  HIRE-DATE               PIC 9(8).
+           05  STARTSALARY-IN          PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  LASTINCREASE-IN         PIC 9(8).
+           05  CURRENTSALARY-IN        PIC 9(6)V9(2).
+    
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 102 CHARACTERS.
+
+       01  REPORT-OUT            PIC X(102).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 158 CHARACTERS.
+
+       01  EXCEPTION-OUT         PIC X(158).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  CSV-RECORD            PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKPT-WAREHOUSEID            PIC X(4).
+           05  CKPT-EMPLOYEEID              PIC X(5).
+           05  CKPT-TOTALSTARTSALARY        PIC 9(6)V9(2).
+           05  CKPT-TOTALCURRSALARY         PIC 9(6)V9(2).
+           05  CKPT-WH-TOTALSTARTSALARY     PIC 9(6)V9(2).
+           05  CKPT-WH-TOTALCURRSALARY      PIC 9(6)V9(2).
+           05  CKPT-WH-PRIOR-WAREHOUSEID    PIC X(4).
+           05  FILLER                       PIC X(25).
+
+       SD  SORT-FILE.
+
+       01  SD-RECORD.
+           05  SD-WAREHOUSEID          PIC X(4).
+           05  SD-EMPLOYEEID           PIC X(5).
+           05  SD-EMPLOYEEPOSITION     PIC X(2).
+           05  SD-EMPLOYEELN           PIC X(10).
+           05  SD-EMPLOYEEFN           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  SD-HIRE-DATE            PIC 9(8).
+           05  SD-STARTSALARY          PIC 9(6)V9(2).
+           05  FILLER                  PIC 9(4).
+           05  SD-LASTINCREASE         PIC 9(8).
+           05  SD-CURRENTSALARY        PIC 9(6)V9(2).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                PIC X          VALUE ' '.
+               88  NO-MORE-DATA                       VALUE 'N'.
+           05  SKIP-MODE-SW         PIC X          VALUE 'N'.
+               88  SKIPPING-TO-RESTART                VALUE 'Y'.
+           05  SORT-EOF-SW             PIC X          VALUE ' '.
+               88  SORT-EOF                           VALUE 'Y'.
+           05  CKPT-FOUND-SW           PIC X          VALUE 'N'.
+               88  CKPT-RECORD-WAS-FOUND               VALUE 'Y'.
+
+       01  PARM-FIELDS.
+           05  PARM-STRING          PIC X(40)      VALUE SPACES.
+           05  PARM-DATA REDEFINES PARM-STRING.
+               10  PARM-WAREHOUSE   PIC X(4).
+               10  FILLER              PIC X(1).
+               10  PARM-RESTART     PIC X(1).
+                   88  RESTART-REQUESTED            VALUE 'R'.
+               10  FILLER              PIC X(34).
+
+       01  CHECKPOINT-FIELDS.
+           05  CKPT-INTERVAL             PIC 9(4)     VALUE 0100.
+           05  CKPT-COUNT                PIC 9(4)     VALUE 0.
+           05  CKPT-RESTART-WAREHOUSEID  PIC X(4)     VALUE SPACES.
+           05  CKPT-RESTART-EMPLOYEEID   PIC X(5)     VALUE SPACES.
+           05  CKPT-FILE-STATUS          PIC X(2)     VALUE '00'.
+
+       01  TOTAL-FIELDS.
+           05  TF-TOTALSTARTSALARY     PIC S9(6)V9(2) VALUE +0.
+           05  TF-TOTALCURRSALARY      PIC S9(6)V9(2) VALUE +0.
+           05  WH-TOTALSTARTSALARY     PIC S9(6)V9(2) VALUE +0.
+           05  WH-TOTALCURRSALARY      PIC S9(6)V9(2) VALUE +0.
+           05  WH-PRIOR-WAREHOUSEID    PIC X(4)       VALUE SPACES.
+           05  WH-FIRST-RECORD-SW      PIC X          VALUE 'Y'.
+               88  WH-FIRST-RECORD                    VALUE 'Y'.
+           05  PCT-INCREASE         PIC 999V9      VALUE 0.
+
+       01  WAREHOUSE-SUMMARY-FIELDS.
+           05  WST-TABLE-COUNT         PIC 9(3)       VALUE 0.
+           05  WST-SUB                 PIC 9(3)       VALUE 0.
+           05  WST-FOUND-SW            PIC X          VALUE 'N'.
+               88  WST-FOUND                          VALUE 'Y'.
+           05  WST-TABLE-FULL-SW       PIC X          VALUE 'N'.
+               88  WST-TABLE-FULL-WARNED               VALUE 'Y'.
+
+       01  WAREHOUSE-SUMMARY-TABLE.
+           05  WST-ENTRY               OCCURS 50 TIMES.
+               10  WST-WAREHOUSEID     PIC X(4)       VALUE SPACES.
+               10  WST-PCT-SUM         PIC 9(7)V99    VALUE 0.
+               10  WST-EMP-COUNT       PIC 9(5)       VALUE 0.
+
+       01  OVERDUE-FIELDS.
+           05  OVT-THRESHOLD-MONTHS    PIC 9(3)       VALUE 18.
+           05  OVT-TODAY-DATE          PIC 9(8).
+           05  OVT-TODAY-CCYY          PIC 9(4).
+           05  OVT-TODAY-MM            PIC 9(2).
+           05  OVT-BASIS-DATE          PIC 9(8).
+           05  OVT-BASIS-CCYY          PIC 9(4).
+           05  OVT-BASIS-MM            PIC 9(2).
+           05  OVT-MONTHS-SINCE-INCREASE PIC S9(5)     VALUE 0.
+           05  OVERDUE-COUNT           PIC 9(3)       VALUE 0.
+           05  OVERDUE-SUB             PIC 9(3)       VALUE 0.
+           05  OVERDUE-TABLE-FULL-SW   PIC X          VALUE 'N'.
+               88  OVERDUE-TABLE-FULL-WARNED           VALUE 'Y'.
+           05  OVERDUE-PRIOR-WAREHOUSEID PIC X(4)     VALUE SPACES.
+
+       01  OVERDUE-TABLE.
+           05  OVT-ENTRY               OCCURS 200 TIMES.
+               10  OVT-WAREHOUSEID     PIC X(4)       VALUE SPACES.
+               10  OVT-EMPLOYEEID      PIC X(5)       VALUE SPACES.
+               10  OVT-EMPLOYEELN      PIC X(10)      VALUE SPACES.
+               10  OVT-MONTHS-OVERDUE  PIC 9(3)       VALUE 0.
+
+       01  VALIDATION-FIELDS.
+           05  VALID-RECORD-SW      PIC X          VALUE 'Y'.
+               88  VALID-RECORD                       VALUE 'Y'.
+               88  INVALID-RECORD                     VALUE 'N'.
+           05  EXCEPT-REASON        PIC X(120)     VALUE SPACES.
+           05  REASON-PTR           PIC 9(3)       VALUE 1.
+           05  DATE-TO-CHECK        PIC 9(8).
+           05  DATE-CCYY            PIC 9(4).
+           05  DATE-MM              PIC 9(2).
+           05  DATE-DD              PIC 9(2).
+           05  DAYS-IN-MONTH        PIC 99.
+           05  VALID-DATE-SW        PIC X.
+               88  VALID-DATE                         VALUE 'Y'.
+               88  INVALID-DATE                       VALUE 'N'.
+
+       01  POSITION-TABLE-VALUES.
+           05  FILLER                  PIC X(16)      VALUE
+               'WCWHSE CLERK    '.
+           05  FILLER                  PIC X(16)      VALUE
+               'SUSUPERVISOR    '.
+           05  FILLER                  PIC X(16)      VALUE
+               'MGMANAGER       '.
+           05  FILLER                  PIC X(16)      VALUE
+               'FKFORKLIFT OPR  '.
+           05  FILLER                  PIC X(16)      VALUE
+               'SHSHIP CLERK    '.
+           05  FILLER                  PIC X(16)      VALUE
+               'RCRECV CLERK    '.
+           05  FILLER                  PIC X(16)      VALUE
+               'ITINVENTORY TC  '.
+           05  FILLER                  PIC X(16)      VALUE
+               'ADADMIN ASST    '.
+
+       01  POSITION-TABLE REDEFINES POSITION-TABLE-VALUES.
+           05  POSITION-ENTRY          OCCURS 8 TIMES.
+               10  PT-CODE              PIC X(2).
+               10  PT-TITLE             PIC X(14).
+
+       01  POSITION-WORK-FIELDS.
+           05  POSITION-TITLE        PIC X(22)      VALUE SPACES.
+           05  POSITION-SUB          PIC 9(2)       VALUE 0.
+           05  POSITION-FOUND-SW     PIC X          VALUE 'N'.
+               88  POSITION-FOUND                      VALUE 'Y'.
+
+       01  REPORT-FIELDS.
+           05   PROPER-SPACING         PIC S9         VALUE +2.
+           05   EXCEPT-PROPER-SPACING  PIC S9         VALUE +2.
+
+       01  CSV-FIELDS.
+           05  CSV-LASTINCREASE     PIC 9999/99/99.
+           05  CSV-STARTSALARY      PIC Z(6)9.99.
+           05  CSV-CURRENTSALARY    PIC Z(6)9.99.
+           05  CSV-PTR              PIC 9(3).
+
+      **************        OUTPUT AREA        ********************
+           
+       01  HEADING-ONE.
+           05 H1-DATE                  PIC 9999/99/99.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(3)      VALUE 'MRO'.
+           05 FILLER                   PIC X(18)     VALUE SPACES.
+           05                          PIC X(11)     
+                                       VALUE 'DRAKEA, LTD'.
+           05                          PIC X(24).
+           05                          PIC X(9)      VALUE ' PAGE 01'. 
+
+       01  HEADING-TWO.
+           05                          PIC X(35)     VALUE SPACES.
+           05                          PIC X(13)     
+                                       VALUE "SALARY REPORT".      
+           05                          PIC X(31).
+
+       01  HEADING-THREE.
+           05                          PIC X(4).
+           05                          PIC X(9)      VALUE 'WAREHOUSE'.
+           05                          PIC X(1).
+           05                          PIC X(8)      VALUE 'EMPLOYEE'.
+           05                          PIC X(1).
+           05                          PIC X(8)      VALUE 'EMPLOYEE'.
+           05                          PIC X(4).
+           05                          PIC X(8)      VALUE 'POSITION'.
+           05                          PIC X(16).
+           05                          PIC X(8)      VALUE 'STARTING'.
+           05                          PIC X(5).
+           05                          PIC X(4)      VALUE 'LAST'.
+           05                          PIC X(8).
+           05                          PIC X(7)      VALUE 'CURRENT'.
+           05                          PIC X(6).
+           05                          PIC X(3)      VALUE 'PCT'.
+           05                          PIC X(2).
+
+       01  HEADING-FOUR.
+           05                          PIC X(4).
+           05                          PIC X(2)      VALUE 'ID'.
+           05                          PIC X(8).
+           05                          PIC X(2)      VALUE 'ID'.
+           05                          PIC X(7).
+           05                          PIC X(9)      VALUE 'LAST NAME'.
+           05                          PIC X(3).
+           05                          PIC X(5)      VALUE 'TITLE'.
+           05                          PIC X(19).
+           05                          PIC X(6)      VALUE 'SALARY'.
+           05                          PIC X(7).
+           05                          PIC X(8)      VALUE 'INCREASE'.
+           05                          PIC X(4).
+           05                          PIC X(6)      VALUE 'SALARY'.
+           05                          PIC X(7).
+           05                          PIC X(4)      VALUE 'INCR'.
+           05                          PIC X(1).
+
+       01  DETAIL-LINE.
+           05                          PIC X(4)      VALUE SPACES.
+           05 WAREHOUSEID-OUT          PIC X(4).
+           05                          PIC X(6)      VALUE SPACES.
+           05 EMPLOYEEID-OUT           PIC X(5).
+           05                          PIC X(4)      VALUE SPACES.
+           05 EMPLOYEELN-OUT           PIC X(10)     VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 POSITIONTITLE-OUT        PIC X(22)     VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 STARTSALARY-OUT          PIC $Z99,999.99.
+           05                          PIC X(2)      VALUE SPACES.
+           05 LASTINCREASE-OUT         PIC 9999/99/99.
+           05                          PIC X(2)      VALUE SPACES.
+           05 TOTALCURRSAL-OUT         PIC $Z99,999.99.
+           05                          PIC X(2)      VALUE SPACES.
+           05 PCTINCREASE-OUT          PIC ZZ9.9.
+
+       01  TOTAL-LINE.
+           05                          PIC X(52).
+           05                          PIC X(6)      VALUE 'TOTAL:'.
+           05                          PIC X(1).
+           05 TL-TOTALSTARTSALARY      PIC $999,999.99.
+           05                          PIC X(14).
+           05 TL-TOTALCURRSALARY       PIC $999,999.99.
+           05                          PIC X(2)      VALUE SPACES.
+
+       01  WAREHOUSE-TOTAL-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(9)      VALUE 'WAREHOUSE'.
+           05                          PIC X(1)      VALUE SPACES.
+           05 WTL-WAREHOUSEID          PIC X(4).
+           05                          PIC X(7)      VALUE ' TOTAL:'.
+           05                          PIC X(33).
+           05 WTL-TOTALSTARTSALARY     PIC $999,999.99.
+           05                          PIC X(14).
+           05 WTL-TOTALCURRSALARY      PIC $999,999.99.
+           05                          PIC X(2)      VALUE SPACES.
+
+       01  EXCEPT-HEADING-ONE.
+           05 EH1-DATE                 PIC 9999/99/99.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(3)      VALUE 'MRO'.
+           05                          PIC X(18)     VALUE SPACES.
+           05                          PIC X(11)
+                                       VALUE 'DRAKEA, LTD'.
+           05                          PIC X(24).
+           05                          PIC X(9)      VALUE ' PAGE 01'.
+
+       01  EXCEPT-HEADING-TWO.
+           05                          PIC X(27)     VALUE SPACES.
+           05                          PIC X(26)
+                                       VALUE "SALARY EXCEPTION REPORT".
+           05                          PIC X(27).
+
+       01  EXCEPT-HEADING-THREE.
+           05                          PIC X(3).
+           05                          PIC X(9)      VALUE 'WAREHOUSE'.
+           05                          PIC X(3).
+           05                          PIC X(8)      VALUE 'EMPLOYEE'.
+           05                          PIC X(4).
+           05                          PIC X(9)      VALUE 'LAST NAME'.
+           05                          PIC X(8).
+           05                          PIC X(6)      VALUE 'REASON'.
+           05                          PIC X(17).
+
+       01  EXCEPT-DETAIL-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05 EXD-WAREHOUSEID          PIC X(4).
+           05                          PIC X(7).
+           05 EXD-EMPLOYEEID           PIC X(5).
+           05                          PIC X(5).
+           05 EXD-EMPLOYEELN           PIC X(10)     VALUE SPACES.
+           05                          PIC X(2)      VALUE SPACES.
+           05 EXD-REASON               PIC X(120)    VALUE SPACES.
+
+       01  PCT-SUMMARY-HEADING-ONE.
+           05                          PIC X(22)     VALUE SPACES.
+           05                          PIC X(33)
+                           VALUE 'AVERAGE PAY INCREASE BY WAREHOUSE'.
+           05                          PIC X(25).
+
+       01  PCT-SUMMARY-HEADING-TWO.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(9)      VALUE 'WAREHOUSE'.
+           05                          PIC X(6)      VALUE SPACES.
+           05                          PIC X(7)      VALUE 'AVERAGE'.
+           05                          PIC X(6)      VALUE SPACES.
+           05                          PIC X(3)      VALUE 'PCT'.
+           05                          PIC X(44).
+
+       01  PCT-SUMMARY-DETAIL-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05 PSD-WAREHOUSEID          PIC X(4).
+           05                          PIC X(10)     VALUE SPACES.
+           05 PSD-AVG-PCT-INCREASE     PIC ZZ9.9.
+           05                          PIC X(56)     VALUE SPACES.
+
+       01  OVERDUE-HEADING-ONE.
+           05                          PIC X(23)     VALUE SPACES.
+           05                          PIC X(34)
+                        VALUE 'EMPLOYEES OVERDUE FOR PAY INCREASE'.
+           05                          PIC X(23).
+
+       01  OVERDUE-HEADING-TWO.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(9)      VALUE 'WAREHOUSE'.
+           05                          PIC X(3)      VALUE SPACES.
+           05                          PIC X(8)      VALUE 'EMPLOYEE'.
+           05                          PIC X(4)      VALUE SPACES.
+           05                          PIC X(9)      VALUE 'LAST NAME'.
+           05                          PIC X(4)      VALUE SPACES.
+           05                          PIC X(6)      VALUE 'MONTHS'.
+           05                          PIC X(32).
+
+       01  OVERDUE-WAREHOUSE-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(10)     VALUE 'WAREHOUSE '.
+           05 OWL-WAREHOUSEID          PIC X(4).
+           05                          PIC X(61)     VALUE SPACES.
+
+       01  OVERDUE-DETAIL-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05 OVD-WAREHOUSEID          PIC X(4).
+           05                          PIC X(5)      VALUE SPACES.
+           05 OVD-EMPLOYEEID           PIC X(5).
+           05                          PIC X(4)      VALUE SPACES.
+           05 OVD-EMPLOYEELN           PIC X(10)     VALUE SPACES.
+           05                          PIC X(9)      VALUE SPACES.
+           05 OVD-MONTHS-OVERDUE       PIC ZZ9.
+           05                          PIC X(35)     VALUE SPACES.
+
+       01  OVERDUE-NONE-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(33)
+                           VALUE 'NO EMPLOYEES OVERDUE FOR INCREASE'.
+           05                          PIC X(42).
+      /
+       PROCEDURE DIVISION.
+      *                                MRO
+       10-CONTROL-MODULE.
+      
+       PERFORM 15-HSKPING-ROUTINE
+       SORT SORT-FILE
+           ON ASCENDING KEY SD-WAREHOUSEID SD-EMPLOYEELN
+           INPUT PROCEDURE 25-PROCESS-EMPLOYEE-ROUTINE
+           OUTPUT PROCEDURE 31-PRINT-SORTED-ROUTINE
+       PERFORM 40-EOF-ROUTINE
+       .
+          
+       15-HSKPING-ROUTINE.
+
+           ACCEPT PARM-STRING FROM COMMAND-LINE
+           OPEN INPUT EMPLOYEE-FILE
+               OUTPUT EXCEPTION-FILE
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           ACCEPT OVT-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE OVT-TODAY-DATE(1:4) TO OVT-TODAY-CCYY
+           MOVE OVT-TODAY-DATE(5:2) TO OVT-TODAY-MM
+           MOVE H1-DATE TO EH1-DATE
+           IF RESTART-REQUESTED
+               PERFORM 17-RESTART-ROUTINE
+           END-IF
+           IF SKIPPING-TO-RESTART
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT CSV-FILE
+               PERFORM 20-HEADER-ROUTINE
+           END-IF
+           PERFORM 21-EXCEPT-HEADER-ROUTINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           .
+
+       17-RESTART-ROUTINE.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS EQUAL '00'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FLAG
+                       NOT AT END
+                           MOVE 'Y' TO CKPT-FOUND-SW
+                           MOVE CKPT-WAREHOUSEID TO
+                               CKPT-RESTART-WAREHOUSEID
+                           MOVE CKPT-EMPLOYEEID TO
+                               CKPT-RESTART-EMPLOYEEID
+                           MOVE CKPT-TOTALSTARTSALARY TO
+                               TF-TOTALSTARTSALARY
+                           MOVE CKPT-TOTALCURRSALARY TO
+                               TF-TOTALCURRSALARY
+                           MOVE CKPT-WH-TOTALSTARTSALARY TO
+                               WH-TOTALSTARTSALARY
+                           MOVE CKPT-WH-TOTALCURRSALARY TO
+                               WH-TOTALCURRSALARY
+                           MOVE CKPT-WH-PRIOR-WAREHOUSEID TO
+                               WH-PRIOR-WAREHOUSEID
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE ' ' TO EOF-FLAG
+               IF CKPT-RECORD-WAS-FOUND
+                   MOVE 'N' TO WH-FIRST-RECORD-SW
+                   MOVE 'Y' TO SKIP-MODE-SW
+                   DISPLAY 'RESTARTING FROM CHECKPOINT'
+                   DISPLAY '  WARNING: PCT-INCREASE AND OVERDUE '
+                   DISPLAY '  SUMMARY PAGES WILL ONLY REFLECT '
+                   DISPLAY '  RECORDS PROCESSED AFTER THE RESTART '
+                   DISPLAY '  POINT'
+               ELSE
+                   DISPLAY 'CHECKPOINT FILE EMPTY - STARTING FROM '
+                   DISPLAY '  BEGINNING'
+               END-IF
+           ELSE
+               DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM BEGINNING'
+           END-IF
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE REPORT-OUT FROM HEADING-ONE
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-OUT
+           WRITE REPORT-OUT FROM HEADING-TWO
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-THREE TO REPORT-OUT
+           WRITE REPORT-OUT FROM HEADING-THREE
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-OUT
+           WRITE REPORT-OUT FROM HEADING-FOUR
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 2 TO PROPER-SPACING
+           .
+
+       21-EXCEPT-HEADER-ROUTINE.
+
+           WRITE EXCEPTION-OUT FROM EXCEPT-HEADING-ONE
+               AFTER ADVANCING EXCEPT-PROPER-SPACING
+           MOVE 2 TO EXCEPT-PROPER-SPACING
+           MOVE EXCEPT-HEADING-TWO TO EXCEPTION-OUT
+           WRITE EXCEPTION-OUT FROM EXCEPT-HEADING-TWO
+               AFTER ADVANCING EXCEPT-PROPER-SPACING
+           MOVE 2 TO EXCEPT-PROPER-SPACING
+           MOVE EXCEPT-HEADING-THREE TO EXCEPTION-OUT
+           WRITE EXCEPTION-OUT FROM EXCEPT-HEADING-THREE
+               AFTER ADVANCING EXCEPT-PROPER-SPACING
+           MOVE 2 TO EXCEPT-PROPER-SPACING
+           .
+
+       25-PROCESS-EMPLOYEE-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 24-VALIDATE-EMPLOYEE-ROUTINE
+                       IF VALID-RECORD
+                           RELEASE SD-RECORD FROM SALARY-RECORD
+                       ELSE
+                           PERFORM 26-WRITE-EXCEPTION-ROUTINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       31-PRINT-SORTED-ROUTINE.
+
+           PERFORM UNTIL SORT-EOF
+               RETURN SORT-FILE INTO SALARY-RECORD
+                   AT END
+                       MOVE 'Y' TO SORT-EOF-SW
+                   NOT AT END
+                       IF PARM-WAREHOUSE NOT EQUAL SPACES AND
+                          WAREHOUSEID-IN NOT EQUAL PARM-WAREHOUSE
+                           CONTINUE
+                       ELSE
+                           IF SKIPPING-TO-RESTART
+                               PERFORM 23-CHECK-RESTART-KEY-ROUTINE
+                           ELSE
+                               PERFORM 30-TOTAL-SAL-ROUTINE
+                               PERFORM 33-CHECKPOINT-ROUTINE
+                           END-IF
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           .
+
+       23-CHECK-RESTART-KEY-ROUTINE.
+
+           IF WAREHOUSEID-IN EQUAL CKPT-RESTART-WAREHOUSEID AND
+              EMPLOYEEID-IN EQUAL CKPT-RESTART-EMPLOYEEID
+               MOVE 'N' TO SKIP-MODE-SW
+           END-IF
+           .
+
+       33-CHECKPOINT-ROUTINE.
+
+           ADD 1 TO CKPT-COUNT
+           IF CKPT-COUNT GREATER THAN OR EQUAL TO
+              CKPT-INTERVAL
+               MOVE WAREHOUSEID-IN TO CKPT-WAREHOUSEID
+               MOVE EMPLOYEEID-IN TO CKPT-EMPLOYEEID
+               MOVE TF-TOTALSTARTSALARY TO CKPT-TOTALSTARTSALARY
+               MOVE TF-TOTALCURRSALARY TO CKPT-TOTALCURRSALARY
+               MOVE WH-TOTALSTARTSALARY TO CKPT-WH-TOTALSTARTSALARY
+               MOVE WH-TOTALCURRSALARY TO CKPT-WH-TOTALCURRSALARY
+               MOVE WH-PRIOR-WAREHOUSEID TO CKPT-WH-PRIOR-WAREHOUSEID
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO CKPT-COUNT
+           END-IF
+           .
+
+       24-VALIDATE-EMPLOYEE-ROUTINE.
+
+           MOVE 'Y' TO VALID-RECORD-SW
+           MOVE SPACES TO EXCEPT-REASON
+           MOVE 1 TO REASON-PTR
+
+           IF WAREHOUSEID-IN EQUAL SPACES
+               MOVE 'N' TO VALID-RECORD-SW
+               STRING 'WAREHOUSE ID BLANK; ' DELIMITED BY SIZE
+                   INTO EXCEPT-REASON
+                   WITH POINTER REASON-PTR
+           END-IF
+
+           IF EMPLOYEEID-IN EQUAL SPACES
+               MOVE 'N' TO VALID-RECORD-SW
+               STRING 'EMPLOYEE ID BLANK; ' DELIMITED BY SIZE
+                   INTO EXCEPT-REASON
+                   WITH POINTER REASON-PTR
+           END-IF
+
+           IF CURRENTSALARY-IN LESS THAN STARTSALARY-IN
+               MOVE 'N' TO VALID-RECORD-SW
+               STRING 'CURRENT SALARY LESS THAN START; '
+                   DELIMITED BY SIZE
+                   INTO EXCEPT-REASON
+                   WITH POINTER REASON-PTR
+           END-IF
+
+           MOVE HIRE-DATE TO DATE-TO-CHECK
+           PERFORM 27-VALIDATE-DATE-ROUTINE
+           IF INVALID-DATE
+               MOVE 'N' TO VALID-RECORD-SW
+               STRING 'INVALID HIRE DATE; ' DELIMITED BY SIZE
+                   INTO EXCEPT-REASON
+                   WITH POINTER REASON-PTR
+           END-IF
+
+           IF LASTINCREASE-IN NOT EQUAL ZERO
+               MOVE LASTINCREASE-IN TO DATE-TO-CHECK
+               PERFORM 27-VALIDATE-DATE-ROUTINE
+               IF INVALID-DATE
+                   MOVE 'N' TO VALID-RECORD-SW
+                   STRING 'INVALID LAST INCREASE DATE; '
+                       DELIMITED BY SIZE
+                       INTO EXCEPT-REASON
+                       WITH POINTER REASON-PTR
+                   END-IF
+           END-IF
+           .
+
+       27-VALIDATE-DATE-ROUTINE.
+
+           MOVE 'Y' TO VALID-DATE-SW
+           MOVE DATE-TO-CHECK(1:4) TO DATE-CCYY
+           MOVE DATE-TO-CHECK(5:2) TO DATE-MM
+           MOVE DATE-TO-CHECK(7:2) TO DATE-DD
+
+           IF DATE-CCYY LESS THAN 1900 OR
+              DATE-CCYY GREATER THAN 2099
+               MOVE 'N' TO VALID-DATE-SW
+           END-IF
+
+           IF DATE-MM LESS THAN 1 OR DATE-MM GREATER THAN 12
+               MOVE 'N' TO VALID-DATE-SW
+           END-IF
+
+           IF VALID-DATE
+               EVALUATE DATE-MM
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(DATE-CCYY, 4) = 0 AND
+                          (FUNCTION MOD(DATE-CCYY, 100) NOT = 0 OR
+                           FUNCTION MOD(DATE-CCYY, 400) = 0)
+                           MOVE 29 TO DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DAYS-IN-MONTH
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO DAYS-IN-MONTH
+               END-EVALUATE
+               IF DATE-DD LESS THAN 1 OR
+                  DATE-DD GREATER THAN DAYS-IN-MONTH
+                   MOVE 'N' TO VALID-DATE-SW
+               END-IF
+           END-IF
+           .
+
+       26-WRITE-EXCEPTION-ROUTINE.
+
+           MOVE WAREHOUSEID-IN TO EXD-WAREHOUSEID
+           MOVE EMPLOYEEID-IN TO EXD-EMPLOYEEID
+           MOVE EMPLOYEELN-IN TO EXD-EMPLOYEELN
+           MOVE EXCEPT-REASON TO EXD-REASON
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPTION-OUT
+           MOVE 1 TO EXCEPT-PROPER-SPACING
+           WRITE EXCEPTION-OUT
+               AFTER ADVANCING EXCEPT-PROPER-SPACING
+           .
+
+       30-TOTAL-SAL-ROUTINE.
+
+           IF WH-FIRST-RECORD
+               MOVE WAREHOUSEID-IN TO WH-PRIOR-WAREHOUSEID
+               MOVE 'N' TO WH-FIRST-RECORD-SW
+           ELSE
+               IF WAREHOUSEID-IN NOT EQUAL WH-PRIOR-WAREHOUSEID
+                   PERFORM 32-WAREHOUSE-SUBTOTAL-ROUTINE
+               END-IF
+           END-IF
+
+           PERFORM 28-LOOKUP-POSITION-ROUTINE
+           MOVE WAREHOUSEID-IN TO WAREHOUSEID-OUT
+           MOVE EMPLOYEEID-IN TO EMPLOYEEID-OUT
+           MOVE EMPLOYEELN-IN TO EMPLOYEELN-OUT
+           MOVE POSITION-TITLE TO POSITIONTITLE-OUT
+           MOVE STARTSALARY-IN TO STARTSALARY-OUT
+           MOVE LASTINCREASE-IN TO LASTINCREASE-OUT
+           MOVE CURRENTSALARY-IN TO TOTALCURRSAL-OUT
+           IF STARTSALARY-IN EQUAL ZERO
+               MOVE ZERO TO PCT-INCREASE
+           ELSE
+               COMPUTE PCT-INCREASE ROUNDED =
+                   (CURRENTSALARY-IN - STARTSALARY-IN) * 100
+                   / STARTSALARY-IN
+           END-IF
+           MOVE PCT-INCREASE TO PCTINCREASE-OUT
+           PERFORM 29-ACCUMULATE-PCT-SUMMARY-ROUTINE
+           PERFORM 36-WRITE-CSV-ROUTINE
+           PERFORM 37-CHECK-OVERDUE-ROUTINE
+           ADD STARTSALARY-IN, TF-TOTALSTARTSALARY,
+               GIVING TF-TOTALSTARTSALARY
+           ADD CURRENTSALARY-IN, TF-TOTALCURRSALARY
+               GIVING TF-TOTALCURRSALARY
+           ADD STARTSALARY-IN, WH-TOTALSTARTSALARY
+               GIVING WH-TOTALSTARTSALARY
+           ADD CURRENTSALARY-IN, WH-TOTALCURRSALARY
+               GIVING WH-TOTALCURRSALARY
+           MOVE DETAIL-LINE TO REPORT-OUT
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           .
+
+       29-ACCUMULATE-PCT-SUMMARY-ROUTINE.
+
+           MOVE 'N' TO WST-FOUND-SW
+           PERFORM VARYING WST-SUB FROM 1 BY 1
+                   UNTIL WST-SUB > WST-TABLE-COUNT
+               IF WST-WAREHOUSEID(WST-SUB) EQUAL WAREHOUSEID-IN
+                   ADD PCT-INCREASE TO WST-PCT-SUM(WST-SUB)
+                   ADD 1 TO WST-EMP-COUNT(WST-SUB)
+                   MOVE 'Y' TO WST-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT WST-FOUND AND WST-TABLE-COUNT LESS THAN 50
+               ADD 1 TO WST-TABLE-COUNT
+               MOVE WAREHOUSEID-IN TO WST-WAREHOUSEID(WST-TABLE-COUNT)
+               MOVE PCT-INCREASE TO WST-PCT-SUM(WST-TABLE-COUNT)
+               MOVE 1 TO WST-EMP-COUNT(WST-TABLE-COUNT)
+           ELSE
+               IF NOT WST-FOUND AND NOT WST-TABLE-FULL-WARNED
+                   DISPLAY 'WARNING: WAREHOUSE SUMMARY TABLE FULL - '
+                   DISPLAY '  ADDITIONAL WAREHOUSES OMITTED FROM THE '
+                   DISPLAY '  PCT-INCREASE SUMMARY PAGE'
+                   MOVE 'Y' TO WST-TABLE-FULL-SW
+               END-IF
+           END-IF
+           .
+
+       28-LOOKUP-POSITION-ROUTINE.
+
+           MOVE 'N' TO POSITION-FOUND-SW
+           MOVE SPACES TO POSITION-TITLE
+           PERFORM VARYING POSITION-SUB FROM 1 BY 1
+                   UNTIL POSITION-SUB > 8
+               IF EMPLOYEEPOSITION-IN EQUAL PT-CODE(POSITION-SUB)
+                   MOVE PT-TITLE(POSITION-SUB) TO POSITION-TITLE
+                   MOVE 'Y' TO POSITION-FOUND-SW
+                   MOVE 9 TO POSITION-SUB
+               END-IF
+           END-PERFORM
+           IF NOT POSITION-FOUND
+               MOVE 'UNKNOWN POSITION CODE' TO POSITION-TITLE
+           END-IF
+           .
+
+       32-WAREHOUSE-SUBTOTAL-ROUTINE.
+
+           MOVE WH-PRIOR-WAREHOUSEID TO WTL-WAREHOUSEID
+           MOVE WH-TOTALSTARTSALARY TO WTL-TOTALSTARTSALARY
+           MOVE WH-TOTALCURRSALARY TO WTL-TOTALCURRSALARY
+           MOVE WAREHOUSE-TOTAL-LINE TO REPORT-OUT
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE +0 TO WH-TOTALSTARTSALARY WH-TOTALCURRSALARY
+           MOVE WAREHOUSEID-IN TO WH-PRIOR-WAREHOUSEID
+           .
+
+       34-PRINT-PCT-SUMMARY-ROUTINE.
+
+           MOVE PCT-SUMMARY-HEADING-ONE TO REPORT-OUT
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE PCT-SUMMARY-HEADING-TWO TO REPORT-OUT
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           PERFORM VARYING WST-SUB FROM 1 BY 1
+                   UNTIL WST-SUB GREATER THAN WST-TABLE-COUNT
+               MOVE WST-WAREHOUSEID(WST-SUB) TO PSD-WAREHOUSEID
+               COMPUTE PSD-AVG-PCT-INCREASE ROUNDED =
+                   WST-PCT-SUM(WST-SUB) / WST-EMP-COUNT(WST-SUB)
+               MOVE PCT-SUMMARY-DETAIL-LINE TO REPORT-OUT
+               PERFORM 35-WRITE-A-LINE
+           END-PERFORM
+           .
+
+       35-WRITE-A-LINE.
+
+           WRITE REPORT-OUT
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       36-WRITE-CSV-ROUTINE.
+
+           MOVE LASTINCREASE-IN TO CSV-LASTINCREASE
+           MOVE STARTSALARY-IN TO CSV-STARTSALARY
+           MOVE CURRENTSALARY-IN TO CSV-CURRENTSALARY
+           MOVE SPACES TO CSV-RECORD
+           MOVE 1 TO CSV-PTR
+           STRING
+               FUNCTION TRIM(WAREHOUSEID-IN)    DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLOYEEID-IN)     DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLOYEELN-IN)     DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLOYEEFN-IN)     DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-STARTSALARY) DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CURRENTSALARY) DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               CSV-LASTINCREASE               DELIMITED BY SIZE
+               INTO CSV-RECORD
+               WITH POINTER CSV-PTR
+           END-STRING
+           WRITE CSV-RECORD
+           .
+
+       37-CHECK-OVERDUE-ROUTINE.
+
+           IF LASTINCREASE-IN EQUAL ZERO
+               MOVE HIRE-DATE TO OVT-BASIS-DATE
+           ELSE
+               MOVE LASTINCREASE-IN TO OVT-BASIS-DATE
+           END-IF
+           MOVE OVT-BASIS-DATE(1:4) TO OVT-BASIS-CCYY
+           MOVE OVT-BASIS-DATE(5:2) TO OVT-BASIS-MM
+           COMPUTE OVT-MONTHS-SINCE-INCREASE =
+               (OVT-TODAY-CCYY - OVT-BASIS-CCYY) * 12 +
+               (OVT-TODAY-MM - OVT-BASIS-MM)
+           IF OVT-MONTHS-SINCE-INCREASE GREATER THAN OR EQUAL TO
+              OVT-THRESHOLD-MONTHS
+               IF OVERDUE-COUNT LESS THAN 200
+                   ADD 1 TO OVERDUE-COUNT
+                   MOVE WAREHOUSEID-IN
+                       TO OVT-WAREHOUSEID(OVERDUE-COUNT)
+                   MOVE EMPLOYEEID-IN
+                       TO OVT-EMPLOYEEID(OVERDUE-COUNT)
+                   MOVE EMPLOYEELN-IN
+                       TO OVT-EMPLOYEELN(OVERDUE-COUNT)
+                   MOVE OVT-MONTHS-SINCE-INCREASE
+                       TO OVT-MONTHS-OVERDUE(OVERDUE-COUNT)
+               ELSE
+                   IF NOT OVERDUE-TABLE-FULL-WARNED
+                       DISPLAY 'WARNING: OVERDUE TABLE FULL - '
+                       DISPLAY '  ADDITIONAL OVERDUE EMPLOYEES OMITTED '
+                       DISPLAY '  FROM THE OVERDUE SUMMARY PAGE'
+                       MOVE 'Y' TO OVERDUE-TABLE-FULL-SW
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       38-PRINT-OVERDUE-ROUTINE.
+
+           MOVE OVERDUE-HEADING-ONE TO REPORT-OUT
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE OVERDUE-HEADING-TWO TO REPORT-OUT
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           IF OVERDUE-COUNT EQUAL ZERO
+               MOVE OVERDUE-NONE-LINE TO REPORT-OUT
+               MOVE 1 TO PROPER-SPACING
+               PERFORM 35-WRITE-A-LINE
+           ELSE
+               MOVE SPACES TO OVERDUE-PRIOR-WAREHOUSEID
+               PERFORM VARYING OVERDUE-SUB FROM 1 BY 1
+                       UNTIL OVERDUE-SUB GREATER THAN OVERDUE-COUNT
+                   IF OVT-WAREHOUSEID(OVERDUE-SUB) NOT EQUAL
+                      OVERDUE-PRIOR-WAREHOUSEID
+                       MOVE OVT-WAREHOUSEID(OVERDUE-SUB)
+                           TO OVERDUE-PRIOR-WAREHOUSEID
+                       MOVE OVT-WAREHOUSEID(OVERDUE-SUB)
+                           TO OWL-WAREHOUSEID
+                       MOVE OVERDUE-WAREHOUSE-LINE TO REPORT-OUT
+                       MOVE 2 TO PROPER-SPACING
+                       PERFORM 35-WRITE-A-LINE
+                   END-IF
+                   MOVE OVT-WAREHOUSEID(OVERDUE-SUB) TO OVD-WAREHOUSEID
+                   MOVE OVT-EMPLOYEEID(OVERDUE-SUB) TO OVD-EMPLOYEEID
+                   MOVE OVT-EMPLOYEELN(OVERDUE-SUB) TO OVD-EMPLOYEELN
+                   MOVE OVT-MONTHS-OVERDUE(OVERDUE-SUB)
+                       TO OVD-MONTHS-OVERDUE
+                   MOVE OVERDUE-DETAIL-LINE TO REPORT-OUT
+                   MOVE 1 TO PROPER-SPACING
+                   PERFORM 35-WRITE-A-LINE
+               END-PERFORM
+           END-IF
+           .
+
+       40-EOF-ROUTINE.
+
+           IF NOT WH-FIRST-RECORD
+               PERFORM 32-WAREHOUSE-SUBTOTAL-ROUTINE
+           END-IF
+           MOVE TF-TOTALSTARTSALARY TO TL-TOTALSTARTSALARY
+           MOVE TF-TOTALCURRSALARY TO TL-TOTALCURRSALARY
+           MOVE TOTAL-LINE TO REPORT-OUT
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           PERFORM 34-PRINT-PCT-SUMMARY-ROUTINE
+           PERFORM 38-PRINT-OVERDUE-ROUTINE
+           CLOSE EMPLOYEE-FILE
+               OUTPUT-FILE
+               EXCEPTION-FILE
+               CSV-FILE
+               CHECKPOINT-FILE
+           STOP RUN
+           .
